@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------*
+000110* PAIRIAUD   -  ENREGISTREMENT DE LA PISTE D'AUDIT (FICHIER
+000120*               AUDIT-FILE), CONSERVE POUR LE CONTROLE DE
+000130*               CONFORMITE.
+000140*----------------------------------------------------------------*
+000150 01  PAIR-IMPAIR-AUD-REC.
+000160     05  PIA-DATE                PIC 9(08).
+000170     05  PIA-HEURE               PIC 9(08).
+000180     05  PIA-NOMBRE-CHAINE       PIC X(10).
+000190     05  PIA-VALIDE              PIC X(01).
+000200     05  PIA-RESTE               PIC 9(01).
+000210     05  FILLER                  PIC X(10).
