@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------------*
+000110* PAIRIREC   -  ENREGISTREMENT DE SORTIE DU CLASSEMENT
+000120*               PAIR / IMPAIR (FICHIER PAIR-IMPAIR-OUT).
+000130*----------------------------------------------------------------*
+000140 01  PAIR-IMPAIR-REC.
+000150     05  PIR-NOMBRE              PIC S9(10)
+000155         SIGN IS TRAILING SEPARATE CHARACTER.
+000160     05  PIR-RESTE               PIC 9(01).
+000170     05  PIR-VALIDE              PIC X(01).
+000180     05  PIR-DATE-TRAITEMENT     PIC 9(08).
+000190     05  FILLER                  PIC X(10).
