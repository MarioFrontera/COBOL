@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------*
+000110* PAIRIREJ   -  ENREGISTREMENT DE REJET (FICHIER PAIR-IMPAIR-REJ).
+000120*----------------------------------------------------------------*
+000130 01  PAIR-IMPAIR-REJ-REC.
+000140     05  PIJ-NOMBRE-CHAINE       PIC X(10).
+000150     05  PIJ-CODE-RAISON         PIC X(01).
+000160         88  PIJ-RAISON-BLANC        VALUE "1".
+000170         88  PIJ-RAISON-CARACTERE    VALUE "2".
+000180         88  PIJ-RAISON-LONGUEUR     VALUE "3".
+000190         88  PIJ-RAISON-DEPASSEMENT  VALUE "4".
+000200     05  PIJ-DATE-TRAITEMENT     PIC 9(08).
+000210     05  FILLER                  PIC X(10).
