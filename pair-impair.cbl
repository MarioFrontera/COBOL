@@ -1,40 +1,691 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAIR-IMPAIR.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NOMBRE-CHAINE  PIC X(10).
-       01 NOMBRE         PIC 9(5) VALUE 0.
-       01 RESTE          PIC 9 VALUE 0.
-       01 I              PIC 9 VALUE 1.
-       01 CAR            PIC X.
-       01 VALIDE         PIC X VALUE "O".   *> "O" = Oui, "N" = Non
-       01 LONGUEUR       PIC 9 VALUE 0.
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTREZ UN NOMBRE : ".
-           ACCEPT NOMBRE-CHAINE.
-
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(NOMBRE-CHAINE))
-                TO LONGUEUR.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LONGUEUR
-               MOVE NOMBRE-CHAINE(I:1) TO CAR
-               IF CAR < "0" OR CAR > "9"
-                   MOVE "N" TO VALIDE
-               END-IF
-           END-PERFORM
-
-           IF VALIDE = "N"
-               DISPLAY "ERREUR : VOUS DEVEZ ENTRER UN NOMBRE VALIDE."
-           ELSE
-               MOVE FUNCTION NUMVAL(NOMBRE-CHAINE) TO NOMBRE
-               COMPUTE RESTE = FUNCTION MOD(NOMBRE, 2)
-               IF RESTE = 0
-                   DISPLAY "LE NOMBRE " NOMBRE " EST PAIR."
-               ELSE
-                   DISPLAY "LE NOMBRE " NOMBRE " EST IMPAIR."
-               END-IF
-           END-IF.
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PAIR-IMPAIR.
+000120 AUTHOR. J MARTIN.
+000130 INSTALLATION. SERVICE INFORMATIQUE.
+000140 DATE-WRITTEN. 15/01/2019.
+000150 DATE-COMPILED.
+000160*
+000170*----------------------------------------------------------------*
+000180* HISTORIQUE DES MODIFICATIONS.
+000190*----------------------------------------------------------------*
+000200* DATE       AUT  DESCRIPTION
+000210* 09/08/2026 JM   AJOUT DU TRAITEMENT PAR LOT DU FICHIER
+000220*                 NUMBERS-IN EN COMPLEMENT DE LA SAISIE UNITAIRE.
+000230* 09/08/2026 JM   AJOUT DU FICHIER DE SORTIE PAIR-IMPAIR-OUT POUR
+000240*                 CONSERVER LE RESULTAT DU CLASSEMENT.
+000250* 09/08/2026 JM   AJOUT DU RAPPORT DE CONTROLE DE FIN DE
+000260*                 TRAITEMENT (PAIR-IMPAIR-RPT).
+000270* 09/08/2026 JM   LA VALIDATION ACCEPTE DESORMAIS UN SIGNE EN
+000280*                 TETE ET UN POINT DECIMAL (MONTANTS SIGNES).
+000290* 09/08/2026 JM   LES REJETS SONT ECRITS DANS PAIR-IMPAIR-REJ
+000300*                 AVEC UN CODE RAISON AU LIEU D'UN MESSAGE UNIQUE.
+000310* 09/08/2026 JM   AJOUT DE LA REPRISE SUR POINT DE CONTROLE POUR
+000320*                 LES TRAITEMENTS PAR LOT DE LONGUE DUREE.
+000330* 09/08/2026 JM   LE CALCUL DE LA PARITE EST DESORMAIS DELEGUE AU
+000340*                 SOUS-PROGRAMME PARITE (CALL "PARITE") POUR ETRE
+000350*                 REUTILISABLE PAR LES AUTRES PROGRAMMES DU LOT.
+000360* 09/08/2026 JM   NOMBRE ELARGI EN PIC S9(9) (NOMBRE-CHAINE PEUT
+000370*                 CONTENIR JUSQU'A 10 CARACTERES) ET DEPASSEMENT
+000380*                 DETECTE EXPLICITEMENT AU LIEU D'UNE TRONCATURE.
+000390* 09/08/2026 JM   AJOUT DE LA PISTE D'AUDIT (AUDIT-FILE) POUR LE
+000400*                 CONTROLE DE CONFORMITE.
+000410* 09/08/2026 JM   AJOUT D'UN MENU DE DEMARRAGE (SAISIE UNITAIRE,
+000420*                 LOT, RAPPORT SEUL) A LA PLACE DE LA QUESTION
+000430*                 O/N. CHAQUE MODE OUVRE DESORMAIS SES PROPRES
+000440*                 FICHIERS.
+000450* 09/08/2026 JM   CORRECTIONS SUITE A REVUE : NOMBRE ELARGI EN
+000460*                 PIC S9(10) POUR COUVRIR LES 10 CARACTERES DE
+000470*                 NOMBRE-CHAINE ; RETRAIT DU REJET SYSTEMATIQUE
+000480*                 DES SAISIES DE LONGUEUR 10 ; LES COMPTEURS DE
+000490*                 CONTROLE SONT DESORMAIS REPORTES AU POINT DE
+000500*                 CONTROLE POUR SURVIVRE A UNE REPRISE ; LA
+000510*                 SAISIE UNITAIRE OUVRE SES FICHIERS EN EXTEND
+000520*                 COMME LE LOT ; LE RESTE N'EST PLUS REPORTE DANS
+000530*                 LA PISTE D'AUDIT POUR UN ENREGISTREMENT REJETE.
+000540* 09/08/2026 JM   CORRECTIONS SUITE A 2E REVUE : LES COMPTEURS DU
+000550*                 POINT DE CONTROLE SONT TOUS REMIS A ZERO (ET NON
+000560*                 PLUS A BLANC) EN FIN DE LOT ; UNE LIGNE DE
+000570*                 NUMBERS-IN DE PLUS DE 10 CARACTERES EST REJETEE
+000580*                 EN BLOC (RAISON 3 = LONGUEUR) AU LIEU D'ETRE
+000590*                 RELUE COMME PLUSIEURS ENREGISTREMENTS ; LA
+000600*                 RAISON 4 = DEPASSEMENT EST INTRODUITE POUR LE
+000610*                 DEPASSEMENT NUMERIQUE, DISTINCT DESORMAIS DE LA
+000620*                 LONGUEUR ; TOUS LES FICHIERS DECLARENT UN CODE
+000630*                 RETOUR (FILE STATUS), CONTROLE A L'OUVERTURE ET
+000640*                 A L'ECRITURE, AVEC ARRET DIAGNOSTIQUE
+000650*                 (9000-ERREUR-FICHIER) EN CAS D'ERREUR E/S.
+000660* 09/08/2026 JM   CORRECTIONS SUITE A 3E REVUE : NUMBERS-IN-REC
+000670*                 EST PORTE A PIC X(255) POUR QU'AUCUNE LIGNE
+000680*                 REELLE OU MAL FORMEE NE PUISSE ETRE TRONQUEE
+000690*                 PUIS RELUE COMME UN FAUX ENREGISTREMENT PAR LE
+000700*                 LECTEUR LINE SEQUENTIAL ; L'HEURE DE LA PISTE
+000710*                 D'AUDIT EST DESORMAIS PRISE DANS 6700-ECRIRE-
+000720*                 AUDIT LUI-MEME (ET NON PLUS DANS 6000) POUR QUE
+000730*                 CHAQUE APPELANT, Y COMPRIS LE REJET DE LIGNE
+000740*                 TROP LONGUE, HORODATE CORRECTEMENT SON
+000750*                 ENREGISTREMENT.
+000760*----------------------------------------------------------------*
+000770*
+000780 ENVIRONMENT DIVISION.
+000790 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000810     SELECT OPTIONAL NUMBERS-IN
+000820         ASSIGN TO "NUMBERS-IN"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS PI-NUMBERS-IN-STATUT.
+000850     SELECT OPTIONAL PAIR-IMPAIR-OUT
+000860         ASSIGN TO "PAIRIOUT"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS PI-OUT-STATUT.
+000890     SELECT PAIR-IMPAIR-RPT
+000900         ASSIGN TO "PAIRIRPT"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS PI-RPT-STATUT.
+000930     SELECT OPTIONAL PAIR-IMPAIR-REJ
+000940         ASSIGN TO "PAIRIREJ"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS PI-REJ-STATUT.
+000970     SELECT OPTIONAL CHECKPOINT-FILE
+000980         ASSIGN TO "PAIRICKP"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS PI-CKP-STATUT.
+001010     SELECT OPTIONAL AUDIT-FILE
+001020         ASSIGN TO "PAIRIAUD"
+001030         ORGANIZATION IS LINE SEQUENTIAL
+001040         FILE STATUS IS PI-AUD-STATUT.
+001050*
+001060 DATA DIVISION.
+001070 FILE SECTION.
+001080 FD  NUMBERS-IN
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  NUMBERS-IN-REC          PIC X(255).
+001110*
+001120 FD  PAIR-IMPAIR-OUT
+001130     LABEL RECORDS ARE STANDARD.
+001140     COPY PAIRIREC.
+001150*
+001160 FD  PAIR-IMPAIR-REJ
+001170     LABEL RECORDS ARE STANDARD.
+001180     COPY PAIRIREJ.
+001190*
+001200 FD  CHECKPOINT-FILE
+001210     LABEL RECORDS ARE STANDARD.
+001220 01  PI-CKP-REC.
+001230     05  CKP-NB-LUS              PIC 9(09).
+001240     05  CKP-NB-VALIDES          PIC 9(09).
+001250     05  CKP-NB-REJETES          PIC 9(09).
+001260     05  CKP-NB-PAIRS            PIC 9(09).
+001270     05  CKP-NB-IMPAIRS          PIC 9(09).
+001280     05  FILLER                  PIC X(10).
+001290*
+001300 FD  AUDIT-FILE
+001310     LABEL RECORDS ARE STANDARD.
+001320     COPY PAIRIAUD.
+001330*
+001340 FD  PAIR-IMPAIR-RPT
+001350     LABEL RECORDS ARE STANDARD.
+001360 01  PI-RPT-LIGNE             PIC X(80).
+001370*
+001380 WORKING-STORAGE SECTION.
+001390*
+001400*----------------------------------------------------------------*
+001410* ZONES DE TRAVAIL HERITEES DE LA SAISIE UNITAIRE.
+001420*----------------------------------------------------------------*
+001430 77  NOMBRE-CHAINE           PIC X(10).
+001440 77  NOMBRE                  PIC S9(10) VALUE 0.
+001450 77  PI-VAL-NUMVAL           PIC S9(10)V9(04) COMP-3 VALUE 0.
+001460 77  RESTE                   PIC 9 VALUE 0.
+001470 77  I                       PIC 9(02) VALUE 1.
+001480 77  CAR                     PIC X.
+001490 77  VALIDE                  PIC X VALUE "O".
+001500     88  VALIDE-OUI              VALUE "O".
+001510     88  VALIDE-NON              VALUE "N".
+001520 77  LONGUEUR                PIC 9(02) VALUE 0.
+001530 77  PI-LONGUEUR-BRUTE       PIC 9(02) VALUE 0.
+001540 77  PI-POINT-VU-SW          PIC X VALUE "N".
+001550     88  PI-POINT-DEJA-VU        VALUE "Y".
+001560 77  PI-CODE-RAISON          PIC X VALUE SPACE.
+001570     88  PI-RAISON-BLANC         VALUE "1".
+001580     88  PI-RAISON-CARACTERE     VALUE "2".
+001590     88  PI-RAISON-LONGUEUR      VALUE "3".
+001600     88  PI-RAISON-DEPASSEMENT   VALUE "4".
+001610*
+001620*----------------------------------------------------------------*
+001630* CODES RETOUR DES FICHIERS. "05" EST ACCEPTE EN PLUS DE "00" A
+001640* L'OUVERTURE DES FICHIERS OPTIONNELS (FICHIER ABSENT, CREE PAR
+001650* L'OUVERTURE ELLE-MEME).
+001660*----------------------------------------------------------------*
+001670 77  PI-NUMBERS-IN-STATUT    PIC X(02) VALUE "00".
+001680     88  PI-NUMBERS-IN-OK        VALUE "00".
+001690     88  PI-NUMBERS-IN-ABSENT    VALUE "05".
+001700 77  PI-OUT-STATUT           PIC X(02) VALUE "00".
+001710     88  PI-OUT-OK               VALUE "00".
+001720     88  PI-OUT-ABSENT           VALUE "05".
+001730 77  PI-REJ-STATUT           PIC X(02) VALUE "00".
+001740     88  PI-REJ-OK               VALUE "00".
+001750     88  PI-REJ-ABSENT           VALUE "05".
+001760 77  PI-CKP-STATUT           PIC X(02) VALUE "00".
+001770     88  PI-CKP-OK               VALUE "00".
+001780     88  PI-CKP-ABSENT           VALUE "05".
+001790 77  PI-AUD-STATUT           PIC X(02) VALUE "00".
+001800     88  PI-AUD-OK               VALUE "00".
+001810     88  PI-AUD-ABSENT           VALUE "05".
+001820 77  PI-RPT-STATUT           PIC X(02) VALUE "00".
+001830     88  PI-RPT-OK               VALUE "00".
+001840 77  PI-MSG-ERREUR           PIC X(40) VALUE SPACES.
+001850 77  PI-STATUT-ERREUR-FICHIER PIC X(02) VALUE SPACES.
+001860*
+001870*----------------------------------------------------------------*
+001880* ZONES DE TRAVAIL DU TRAITEMENT PAR LOT.
+001890*----------------------------------------------------------------*
+001900 77  PI-MODE                 PIC X VALUE SPACE.
+001910     88  PI-MODE-UNITAIRE        VALUE "1".
+001920     88  PI-MODE-LOT             VALUE "2".
+001930     88  PI-MODE-RAPPORT         VALUE "3".
+001940     88  PI-MODE-VALIDE          VALUES "1" "2" "3".
+001950 77  PI-NUMBERS-IN-EOF-SW    PIC X VALUE "N".
+001960     88  PI-NUMBERS-IN-EOF       VALUE "Y".
+001970 77  PI-OUT-EOF-SW           PIC X VALUE "N".
+001980     88  PI-OUT-EOF              VALUE "Y".
+001990 77  PI-REJ-EOF-SW           PIC X VALUE "N".
+002000     88  PI-REJ-EOF              VALUE "Y".
+002010 77  PI-CURRENT-DATE         PIC 9(08) VALUE 0.
+002020 77  PI-CURRENT-TIME         PIC 9(08) VALUE 0.
+002030*
+002040*----------------------------------------------------------------*
+002050* COMPTEURS DU RAPPORT DE CONTROLE DE FIN DE TRAITEMENT.
+002060*----------------------------------------------------------------*
+002070 77  PI-NB-LUS               PIC 9(09) COMP VALUE 0.
+002080 77  PI-NB-VALIDES           PIC 9(09) COMP VALUE 0.
+002090 77  PI-NB-REJETES           PIC 9(09) COMP VALUE 0.
+002100 77  PI-NB-PAIRS             PIC 9(09) COMP VALUE 0.
+002110 77  PI-NB-IMPAIRS           PIC 9(09) COMP VALUE 0.
+002120 77  PI-RPT-ZONE-EDIT        PIC ZZZZZZZZ9.
+002130*
+002140*----------------------------------------------------------------*
+002150* ZONES DE TRAVAIL DE LA REPRISE SUR POINT DE CONTROLE.
+002160*----------------------------------------------------------------*
+002170 77  PI-COMPTEUR-REPRISE     PIC 9(09) COMP VALUE 0.
+002180 77  PI-INTERVALLE-REPRISE   PIC 9(04) VALUE 50.
+002190*
+002200 PROCEDURE DIVISION.
+002210*
+002220 0000-MAINLINE.
+002230     ACCEPT PI-CURRENT-DATE FROM DATE YYYYMMDD.
+002240     PERFORM 2000-DEMANDER-MODE THRU 2000-EXIT.
+002250     EVALUATE TRUE
+002260         WHEN PI-MODE-UNITAIRE
+002270             PERFORM 3000-TRAITEMENT-UNIQUE THRU 3000-EXIT
+002280         WHEN PI-MODE-LOT
+002290             PERFORM 4000-TRAITEMENT-LOT THRU 4000-EXIT
+002300         WHEN PI-MODE-RAPPORT
+002310             PERFORM 5000-RAPPORT-SEUL THRU 5000-EXIT
+002320     END-EVALUATE.
+002330     PERFORM 8000-IMPRIMER-RAPPORT THRU 8000-EXIT.
+002340     STOP RUN.
+002350*
+002360*----------------------------------------------------------------*
+002370* RELIT LE DERNIER POINT DE CONTROLE POUR CONNAITRE LE NOMBRE
+002380* D'ENREGISTREMENTS DEJA TRAITES LORS D'UNE REPRISE DE LOT.
+002390*----------------------------------------------------------------*
+002400 1000-INITIALISER-REPRISE.
+002410     MOVE 0 TO PI-COMPTEUR-REPRISE.
+002420     OPEN INPUT CHECKPOINT-FILE.
+002430     IF NOT PI-CKP-OK AND NOT PI-CKP-ABSENT
+002440         MOVE "CHECKPOINT-FILE (OUVERTURE)" TO PI-MSG-ERREUR
+002450         MOVE PI-CKP-STATUT TO PI-STATUT-ERREUR-FICHIER
+002460         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+002470     END-IF.
+002480     READ CHECKPOINT-FILE
+002490         AT END
+002500             MOVE 0 TO PI-COMPTEUR-REPRISE
+002510         NOT AT END
+002520             MOVE CKP-NB-LUS      TO PI-COMPTEUR-REPRISE
+002530             MOVE CKP-NB-VALIDES  TO PI-NB-VALIDES
+002540             MOVE CKP-NB-REJETES  TO PI-NB-REJETES
+002550             MOVE CKP-NB-PAIRS    TO PI-NB-PAIRS
+002560             MOVE CKP-NB-IMPAIRS  TO PI-NB-IMPAIRS
+002570     END-READ.
+002580     CLOSE CHECKPOINT-FILE.
+002590     IF PI-COMPTEUR-REPRISE > 0
+002600         DISPLAY "REPRISE APRES ENR. " PI-COMPTEUR-REPRISE
+002610     END-IF.
+002620 1000-EXIT.
+002630     EXIT.
+002640*
+002650*----------------------------------------------------------------*
+002660* DEMANDE LE MODE DE TRAITEMENT : SAISIE UNITAIRE, LOT, OU
+002670* RAPPORT SEUL. LA QUESTION EST REPETEE TANT QUE LA REPONSE
+002680* N'EST PAS UN CHOIX VALIDE.
+002690*----------------------------------------------------------------*
+002700 2000-DEMANDER-MODE.
+002710     MOVE SPACE TO PI-MODE.
+002720     PERFORM 2100-AFFICHER-MENU THRU 2100-EXIT
+002730         UNTIL PI-MODE-VALIDE.
+002740 2000-EXIT.
+002750     EXIT.
+002760*
+002770 2100-AFFICHER-MENU.
+002780     DISPLAY "1 - SAISIE UNITAIRE AU TERMINAL".
+002790     DISPLAY "2 - TRAITEMENT PAR LOT DU FICHIER NUMBERS-IN".
+002800     DISPLAY "3 - RAPPORT SEUL (RELECTURE DES FICHIERS PRODUITS)".
+002810     DISPLAY "VOTRE CHOIX (1, 2 OU 3) : ".
+002820     ACCEPT PI-MODE.
+002830     IF NOT PI-MODE-VALIDE
+002840         DISPLAY "CHOIX INVALIDE, RECOMMENCEZ."
+002850     END-IF.
+002860 2100-EXIT.
+002870     EXIT.
+002880*
+002890*----------------------------------------------------------------*
+002900* SAISIE ET CLASSEMENT D'UN SEUL NOMBRE AU TERMINAL.
+002910*----------------------------------------------------------------*
+002920 3000-TRAITEMENT-UNIQUE.
+002930     OPEN EXTEND PAIR-IMPAIR-OUT.
+002940     IF NOT PI-OUT-OK AND NOT PI-OUT-ABSENT
+002950         MOVE "PAIR-IMPAIR-OUT (OUVERTURE)" TO PI-MSG-ERREUR
+002960         MOVE PI-OUT-STATUT TO PI-STATUT-ERREUR-FICHIER
+002970         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+002980     END-IF.
+002990     OPEN EXTEND PAIR-IMPAIR-REJ.
+003000     IF NOT PI-REJ-OK AND NOT PI-REJ-ABSENT
+003010         MOVE "PAIR-IMPAIR-REJ (OUVERTURE)" TO PI-MSG-ERREUR
+003020         MOVE PI-REJ-STATUT TO PI-STATUT-ERREUR-FICHIER
+003030         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+003040     END-IF.
+003050     OPEN EXTEND AUDIT-FILE.
+003060     IF NOT PI-AUD-OK AND NOT PI-AUD-ABSENT
+003070         MOVE "AUDIT-FILE (OUVERTURE)" TO PI-MSG-ERREUR
+003080         MOVE PI-AUD-STATUT TO PI-STATUT-ERREUR-FICHIER
+003090         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+003100     END-IF.
+003110     DISPLAY "ENTREZ UN NOMBRE : ".
+003120     ACCEPT NOMBRE-CHAINE.
+003130     ADD 1 TO PI-NB-LUS.
+003140     PERFORM 6000-VALIDER-ET-CLASSER THRU 6000-EXIT.
+003150     CLOSE PAIR-IMPAIR-OUT.
+003160     CLOSE PAIR-IMPAIR-REJ.
+003170     CLOSE AUDIT-FILE.
+003180 3000-EXIT.
+003190     EXIT.
+003200*
+003210*----------------------------------------------------------------*
+003220* LECTURE ET CLASSEMENT DE TOUS LES ENREGISTREMENTS DU FICHIER
+003230* NUMBERS-IN, UN JOB UNIQUE REMPLACANT LES SAISIES REPETEES.
+003240*----------------------------------------------------------------*
+003250 4000-TRAITEMENT-LOT.
+003260     PERFORM 1000-INITIALISER-REPRISE THRU 1000-EXIT.
+003270     IF PI-COMPTEUR-REPRISE > 0
+003280         OPEN EXTEND PAIR-IMPAIR-OUT
+003290         OPEN EXTEND PAIR-IMPAIR-REJ
+003300     ELSE
+003310         OPEN OUTPUT PAIR-IMPAIR-OUT
+003320         OPEN OUTPUT PAIR-IMPAIR-REJ
+003330     END-IF
+003340     IF NOT PI-OUT-OK AND NOT PI-OUT-ABSENT
+003350         MOVE "PAIR-IMPAIR-OUT (OUVERTURE)" TO PI-MSG-ERREUR
+003360         MOVE PI-OUT-STATUT TO PI-STATUT-ERREUR-FICHIER
+003370         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+003380     END-IF.
+003390     IF NOT PI-REJ-OK AND NOT PI-REJ-ABSENT
+003400         MOVE "PAIR-IMPAIR-REJ (OUVERTURE)" TO PI-MSG-ERREUR
+003410         MOVE PI-REJ-STATUT TO PI-STATUT-ERREUR-FICHIER
+003420         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+003430     END-IF.
+003440     OPEN EXTEND AUDIT-FILE.
+003450     IF NOT PI-AUD-OK AND NOT PI-AUD-ABSENT
+003460         MOVE "AUDIT-FILE (OUVERTURE)" TO PI-MSG-ERREUR
+003470         MOVE PI-AUD-STATUT TO PI-STATUT-ERREUR-FICHIER
+003480         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+003490     END-IF.
+003500     OPEN INPUT NUMBERS-IN.
+003510     IF NOT PI-NUMBERS-IN-OK AND NOT PI-NUMBERS-IN-ABSENT
+003520         MOVE "NUMBERS-IN (OUVERTURE)" TO PI-MSG-ERREUR
+003530         MOVE PI-NUMBERS-IN-STATUT TO PI-STATUT-ERREUR-FICHIER
+003540         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+003550     END-IF.
+003560     PERFORM 4100-LIRE-UN-ENREGISTREMENT THRU 4100-EXIT
+003570         UNTIL PI-NUMBERS-IN-EOF.
+003580     CLOSE NUMBERS-IN.
+003590     PERFORM 4900-REINITIALISER-REPRISE THRU 4900-EXIT.
+003600     CLOSE PAIR-IMPAIR-OUT.
+003610     CLOSE PAIR-IMPAIR-REJ.
+003620     CLOSE AUDIT-FILE.
+003630 4000-EXIT.
+003640     EXIT.
+003650*
+003660 4100-LIRE-UN-ENREGISTREMENT.
+003670     READ NUMBERS-IN
+003680         AT END
+003690             MOVE "Y" TO PI-NUMBERS-IN-EOF-SW
+003700         NOT AT END
+003710             ADD 1 TO PI-NB-LUS
+003720             IF PI-NB-LUS > PI-COMPTEUR-REPRISE
+003730                 PERFORM 4150-MESURER-LIGNE THRU 4150-EXIT
+003740                 MOVE NUMBERS-IN-REC TO NOMBRE-CHAINE
+003750                 IF PI-LONGUEUR-BRUTE > 10
+003760                     PERFORM 4200-REJETER-LIGNE-TROP-LONGUE
+003770                         THRU 4200-EXIT
+003780                 ELSE
+003790                     PERFORM 6000-VALIDER-ET-CLASSER
+003800                         THRU 6000-EXIT
+003810                 END-IF
+003820                 PERFORM 4300-ECRIRE-POINT-REPRISE
+003830                     THRU 4300-EXIT
+003840             END-IF
+003850     END-READ.
+003860 4100-EXIT.
+003870     EXIT.
+003880*
+003890*----------------------------------------------------------------*
+003900* MESURE LA LONGUEUR REELLE (HORS BLANCS DE FIN) DE LA LIGNE
+003910* BRUTE LUE DANS NUMBERS-IN-REC, AVANT TRONCATURE DANS
+003920* NOMBRE-CHAINE.
+003930*----------------------------------------------------------------*
+003940 4150-MESURER-LIGNE.
+003950     MOVE FUNCTION LENGTH(FUNCTION TRIM(NUMBERS-IN-REC))
+003960         TO PI-LONGUEUR-BRUTE.
+003970 4150-EXIT.
+003980     EXIT.
+003990*
+004000*----------------------------------------------------------------*
+004010* LA LIGNE LUE DANS NUMBERS-IN DEPASSE LES 10 CARACTERES DE
+004020* NOMBRE-CHAINE : ELLE EST REJETEE EN BLOC (CODE RAISON 3) AU LIEU
+004030* D'ETRE RELUE COMME PLUSIEURS ENREGISTREMENTS DISTINCTS.
+004040*----------------------------------------------------------------*
+004050 4200-REJETER-LIGNE-TROP-LONGUE.
+004060     MOVE "N" TO VALIDE.
+004070     MOVE 0 TO RESTE.
+004080     MOVE "3" TO PI-CODE-RAISON.
+004090     ADD 1 TO PI-NB-REJETES.
+004100     PERFORM 6600-ECRIRE-REJET THRU 6600-EXIT.
+004110     PERFORM 6700-ECRIRE-AUDIT THRU 6700-EXIT.
+004120 4200-EXIT.
+004130     EXIT.
+004140*
+004150*----------------------------------------------------------------*
+004160* ENREGISTRE LE POINT DE CONTROLE TOUS LES PI-INTERVALLE-REPRISE
+004170* ENREGISTREMENTS TRAITES, POUR PERMETTRE UNE REPRISE ULTERIEURE.
+004180*----------------------------------------------------------------*
+004190 4300-ECRIRE-POINT-REPRISE.
+004200     IF FUNCTION MOD(PI-NB-LUS, PI-INTERVALLE-REPRISE) = 0
+004210         OPEN OUTPUT CHECKPOINT-FILE
+004220         IF NOT PI-CKP-OK AND NOT PI-CKP-ABSENT
+004230             MOVE "CHECKPOINT-FILE (OUVERTURE)" TO PI-MSG-ERREUR
+004240             MOVE PI-CKP-STATUT TO PI-STATUT-ERREUR-FICHIER
+004250             PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+004260         END-IF
+004270         MOVE SPACES TO PI-CKP-REC
+004280         MOVE PI-NB-LUS      TO CKP-NB-LUS
+004290         MOVE PI-NB-VALIDES  TO CKP-NB-VALIDES
+004300         MOVE PI-NB-REJETES  TO CKP-NB-REJETES
+004310         MOVE PI-NB-PAIRS    TO CKP-NB-PAIRS
+004320         MOVE PI-NB-IMPAIRS  TO CKP-NB-IMPAIRS
+004330         WRITE PI-CKP-REC
+004340         IF NOT PI-CKP-OK
+004350             MOVE "CHECKPOINT-FILE (ECRITURE)" TO PI-MSG-ERREUR
+004360             MOVE PI-CKP-STATUT TO PI-STATUT-ERREUR-FICHIER
+004370             PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+004380         END-IF
+004390         CLOSE CHECKPOINT-FILE
+004400     END-IF.
+004410 4300-EXIT.
+004420     EXIT.
+004430*
+004440*----------------------------------------------------------------*
+004450* LE LOT S'EST TERMINE NORMALEMENT : LE POINT DE CONTROLE EST
+004460* REMIS A ZERO POUR QUE LE PROCHAIN LOT REPARTE DE ZERO.
+004470*----------------------------------------------------------------*
+004480 4900-REINITIALISER-REPRISE.
+004490     OPEN OUTPUT CHECKPOINT-FILE.
+004500     IF NOT PI-CKP-OK AND NOT PI-CKP-ABSENT
+004510         MOVE "CHECKPOINT-FILE (OUVERTURE)" TO PI-MSG-ERREUR
+004520         MOVE PI-CKP-STATUT TO PI-STATUT-ERREUR-FICHIER
+004530         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+004540     END-IF.
+004550     MOVE SPACES TO PI-CKP-REC.
+004560     MOVE 0 TO CKP-NB-LUS
+004570               CKP-NB-VALIDES
+004580               CKP-NB-REJETES
+004590               CKP-NB-PAIRS
+004600               CKP-NB-IMPAIRS.
+004610     WRITE PI-CKP-REC.
+004620     IF NOT PI-CKP-OK
+004630         MOVE "CHECKPOINT-FILE (ECRITURE)" TO PI-MSG-ERREUR
+004640         MOVE PI-CKP-STATUT TO PI-STATUT-ERREUR-FICHIER
+004650         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+004660     END-IF.
+004670     CLOSE CHECKPOINT-FILE.
+004680 4900-EXIT.
+004690     EXIT.
+004700*
+004710*----------------------------------------------------------------*
+004720* RECALCULE LES TOTAUX DE CONTROLE PAR RELECTURE DES FICHIERS
+004730* PAIR-IMPAIR-OUT ET PAIR-IMPAIR-REJ DEJA PRODUITS, SANS
+004740* RETRAITER AUCUN NOMBRE (RAPPORT SEUL, AUCUNE ECRITURE).
+004750*----------------------------------------------------------------*
+004760 5000-RAPPORT-SEUL.
+004770     OPEN INPUT PAIR-IMPAIR-OUT.
+004780     IF NOT PI-OUT-OK AND NOT PI-OUT-ABSENT
+004790         MOVE "PAIR-IMPAIR-OUT (OUVERTURE)" TO PI-MSG-ERREUR
+004800         MOVE PI-OUT-STATUT TO PI-STATUT-ERREUR-FICHIER
+004810         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+004820     END-IF.
+004830     PERFORM 5100-LIRE-UN-RESULTAT THRU 5100-EXIT
+004840         UNTIL PI-OUT-EOF.
+004850     CLOSE PAIR-IMPAIR-OUT.
+004860     OPEN INPUT PAIR-IMPAIR-REJ.
+004870     IF NOT PI-REJ-OK AND NOT PI-REJ-ABSENT
+004880         MOVE "PAIR-IMPAIR-REJ (OUVERTURE)" TO PI-MSG-ERREUR
+004890         MOVE PI-REJ-STATUT TO PI-STATUT-ERREUR-FICHIER
+004900         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+004910     END-IF.
+004920     PERFORM 5200-LIRE-UN-REJET THRU 5200-EXIT
+004930         UNTIL PI-REJ-EOF.
+004940     CLOSE PAIR-IMPAIR-REJ.
+004950 5000-EXIT.
+004960     EXIT.
+004970*
+004980 5100-LIRE-UN-RESULTAT.
+004990     READ PAIR-IMPAIR-OUT
+005000         AT END
+005010             MOVE "Y" TO PI-OUT-EOF-SW
+005020         NOT AT END
+005030             ADD 1 TO PI-NB-LUS
+005040             ADD 1 TO PI-NB-VALIDES
+005050             IF PIR-RESTE = 0
+005060                 ADD 1 TO PI-NB-PAIRS
+005070             ELSE
+005080                 ADD 1 TO PI-NB-IMPAIRS
+005090             END-IF
+005100     END-READ.
+005110 5100-EXIT.
+005120     EXIT.
+005130*
+005140 5200-LIRE-UN-REJET.
+005150     READ PAIR-IMPAIR-REJ
+005160         AT END
+005170             MOVE "Y" TO PI-REJ-EOF-SW
+005180         NOT AT END
+005190             ADD 1 TO PI-NB-LUS
+005200             ADD 1 TO PI-NB-REJETES
+005210     END-READ.
+005220 5200-EXIT.
+005230     EXIT.
+005240*
+005250*----------------------------------------------------------------*
+005260* VALIDATION DU CONTENU DE NOMBRE-CHAINE PUIS CALCUL DE LA
+005270* PARITE. PARAGRAPHE COMMUN A LA SAISIE UNITAIRE ET AU LOT.
+005280*----------------------------------------------------------------*
+005290 6000-VALIDER-ET-CLASSER.
+005300     MOVE "O" TO VALIDE.
+005310     MOVE "N" TO PI-POINT-VU-SW.
+005320     MOVE SPACE TO PI-CODE-RAISON.
+005330     MOVE FUNCTION LENGTH(FUNCTION TRIM(NOMBRE-CHAINE))
+005340         TO LONGUEUR.
+005350     IF LONGUEUR = 0
+005360         MOVE "N" TO VALIDE
+005370         MOVE "1" TO PI-CODE-RAISON
+005380     ELSE
+005390         PERFORM VARYING I FROM 1 BY 1 UNTIL I > LONGUEUR
+005400             MOVE NOMBRE-CHAINE(I:1) TO CAR
+005410             EVALUATE TRUE
+005420                 WHEN CAR >= "0" AND CAR <= "9"
+005430                     CONTINUE
+005440                 WHEN (CAR = "+" OR CAR = "-") AND I = 1
+005450                     CONTINUE
+005460                 WHEN CAR = "." AND NOT PI-POINT-DEJA-VU
+005470                     MOVE "Y" TO PI-POINT-VU-SW
+005480                 WHEN OTHER
+005490                     MOVE "N" TO VALIDE
+005500                     MOVE "2" TO PI-CODE-RAISON
+005510             END-EVALUATE
+005520         END-PERFORM
+005530     END-IF.
+005540     IF VALIDE-OUI
+005550         COMPUTE PI-VAL-NUMVAL = FUNCTION NUMVAL(NOMBRE-CHAINE)
+005560             ON SIZE ERROR
+005570                 MOVE "N" TO VALIDE
+005580                 MOVE "4" TO PI-CODE-RAISON
+005590         END-COMPUTE
+005600     END-IF.
+005610     IF VALIDE-NON
+005620         ADD 1 TO PI-NB-REJETES
+005630         MOVE 0 TO RESTE
+005640         PERFORM 6600-ECRIRE-REJET THRU 6600-EXIT
+005650         PERFORM 6700-ECRIRE-AUDIT THRU 6700-EXIT
+005660     ELSE
+005670         ADD 1 TO PI-NB-VALIDES
+005680         MOVE FUNCTION INTEGER-PART(PI-VAL-NUMVAL) TO NOMBRE
+005690         CALL "PARITE" USING NOMBRE, RESTE, VALIDE
+005700         IF RESTE = 0
+005710             ADD 1 TO PI-NB-PAIRS
+005720             DISPLAY "LE NOMBRE " NOMBRE " EST PAIR."
+005730         ELSE
+005740             ADD 1 TO PI-NB-IMPAIRS
+005750             DISPLAY "LE NOMBRE " NOMBRE " EST IMPAIR."
+005760         END-IF
+005770         PERFORM 6500-ECRIRE-RESULTAT THRU 6500-EXIT
+005780         PERFORM 6700-ECRIRE-AUDIT THRU 6700-EXIT
+005790     END-IF.
+005800 6000-EXIT.
+005810     EXIT.
+005820*
+005830*----------------------------------------------------------------*
+005840* ECRITURE DU RESULTAT DU CLASSEMENT DANS PAIR-IMPAIR-OUT.
+005850*----------------------------------------------------------------*
+005860 6500-ECRIRE-RESULTAT.
+005870     MOVE SPACES              TO PAIR-IMPAIR-REC
+005880     MOVE NOMBRE              TO PIR-NOMBRE
+005890     MOVE RESTE               TO PIR-RESTE
+005900     MOVE VALIDE              TO PIR-VALIDE
+005910     MOVE PI-CURRENT-DATE     TO PIR-DATE-TRAITEMENT
+005920     WRITE PAIR-IMPAIR-REC.
+005930     IF NOT PI-OUT-OK
+005940         MOVE "PAIR-IMPAIR-OUT (ECRITURE)" TO PI-MSG-ERREUR
+005950         MOVE PI-OUT-STATUT TO PI-STATUT-ERREUR-FICHIER
+005960         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+005970     END-IF.
+005980 6500-EXIT.
+005990     EXIT.
+006000*
+006010*----------------------------------------------------------------*
+006020* ECRITURE D'UN ENREGISTREMENT REJETE DANS PAIR-IMPAIR-REJ AVEC
+006030* SON CODE RAISON (1 = BLANC, 2 = CARACTERE, 3 = LONGUEUR,
+006040* 4 = DEPASSEMENT).
+006050*----------------------------------------------------------------*
+006060 6600-ECRIRE-REJET.
+006070     MOVE SPACES               TO PAIR-IMPAIR-REJ-REC
+006080     MOVE NOMBRE-CHAINE        TO PIJ-NOMBRE-CHAINE
+006090     MOVE PI-CODE-RAISON       TO PIJ-CODE-RAISON
+006100     MOVE PI-CURRENT-DATE      TO PIJ-DATE-TRAITEMENT
+006110     WRITE PAIR-IMPAIR-REJ-REC.
+006120     IF NOT PI-REJ-OK
+006130         MOVE "PAIR-IMPAIR-REJ (ECRITURE)" TO PI-MSG-ERREUR
+006140         MOVE PI-REJ-STATUT TO PI-STATUT-ERREUR-FICHIER
+006150         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+006160     END-IF.
+006170 6600-EXIT.
+006180     EXIT.
+006190*
+006200*----------------------------------------------------------------*
+006210* TRACE DANS AUDIT-FILE DE CHAQUE NOMBRE TRAITE ET DE SON
+006220* RESULTAT, POUR LA REVUE DE CONFORMITE.
+006230*----------------------------------------------------------------*
+006240 6700-ECRIRE-AUDIT.
+006250     ACCEPT PI-CURRENT-TIME FROM TIME.
+006260     MOVE SPACES               TO PAIR-IMPAIR-AUD-REC
+006270     MOVE PI-CURRENT-DATE      TO PIA-DATE
+006280     MOVE PI-CURRENT-TIME      TO PIA-HEURE
+006290     MOVE NOMBRE-CHAINE        TO PIA-NOMBRE-CHAINE
+006300     MOVE VALIDE               TO PIA-VALIDE
+006310     MOVE RESTE                TO PIA-RESTE
+006320     WRITE PAIR-IMPAIR-AUD-REC.
+006330     IF NOT PI-AUD-OK
+006340         MOVE "AUDIT-FILE (ECRITURE)" TO PI-MSG-ERREUR
+006350         MOVE PI-AUD-STATUT TO PI-STATUT-ERREUR-FICHIER
+006360         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+006370     END-IF.
+006380 6700-EXIT.
+006390     EXIT.
+006400*
+006410*----------------------------------------------------------------*
+006420* RAPPORT DE CONTROLE DE FIN DE TRAITEMENT (TOTAUX DE LOT).
+006430*----------------------------------------------------------------*
+006440 8000-IMPRIMER-RAPPORT.
+006450     OPEN OUTPUT PAIR-IMPAIR-RPT.
+006460     IF NOT PI-RPT-OK
+006470         MOVE "PAIR-IMPAIR-RPT (OUVERTURE)" TO PI-MSG-ERREUR
+006480         MOVE PI-RPT-STATUT TO PI-STATUT-ERREUR-FICHIER
+006490         PERFORM 9000-ERREUR-FICHIER THRU 9000-EXIT
+006500     END-IF.
+006510     MOVE SPACES TO PI-RPT-LIGNE.
+006520     STRING "RAPPORT DE CONTROLE - PAIR-IMPAIR" DELIMITED BY SIZE
+006530         INTO PI-RPT-LIGNE.
+006540     WRITE PI-RPT-LIGNE.
+006550     MOVE PI-NB-LUS TO PI-RPT-ZONE-EDIT.
+006560     MOVE SPACES TO PI-RPT-LIGNE.
+006570     STRING "ENREGISTREMENTS LUS      : " DELIMITED BY SIZE
+006580         PI-RPT-ZONE-EDIT DELIMITED BY SIZE
+006590         INTO PI-RPT-LIGNE.
+006600     WRITE PI-RPT-LIGNE.
+006610     MOVE PI-NB-VALIDES TO PI-RPT-ZONE-EDIT.
+006620     MOVE SPACES TO PI-RPT-LIGNE.
+006630     STRING "ENREGISTREMENTS VALIDES  : " DELIMITED BY SIZE
+006640         PI-RPT-ZONE-EDIT DELIMITED BY SIZE
+006650         INTO PI-RPT-LIGNE.
+006660     WRITE PI-RPT-LIGNE.
+006670     MOVE PI-NB-REJETES TO PI-RPT-ZONE-EDIT.
+006680     MOVE SPACES TO PI-RPT-LIGNE.
+006690     STRING "ENREGISTREMENTS REJETES  : " DELIMITED BY SIZE
+006700         PI-RPT-ZONE-EDIT DELIMITED BY SIZE
+006710         INTO PI-RPT-LIGNE.
+006720     WRITE PI-RPT-LIGNE.
+006730     MOVE PI-NB-PAIRS TO PI-RPT-ZONE-EDIT.
+006740     MOVE SPACES TO PI-RPT-LIGNE.
+006750     STRING "NOMBRES PAIRS            : " DELIMITED BY SIZE
+006760         PI-RPT-ZONE-EDIT DELIMITED BY SIZE
+006770         INTO PI-RPT-LIGNE.
+006780     WRITE PI-RPT-LIGNE.
+006790     MOVE PI-NB-IMPAIRS TO PI-RPT-ZONE-EDIT.
+006800     MOVE SPACES TO PI-RPT-LIGNE.
+006810     STRING "NOMBRES IMPAIRS          : " DELIMITED BY SIZE
+006820         PI-RPT-ZONE-EDIT DELIMITED BY SIZE
+006830         INTO PI-RPT-LIGNE.
+006840     WRITE PI-RPT-LIGNE.
+006850     CLOSE PAIR-IMPAIR-RPT.
+006860 8000-EXIT.
+006870     EXIT.
+006880*
+006890*----------------------------------------------------------------*
+006900* ARRET ANORMAL SUR ERREUR D'OUVERTURE OU D'ECRITURE D'UN
+006910* FICHIER. LE NOM DU FICHIER ET LE CODE RETOUR SONT AFFICHES
+006920* POUR LE DIAGNOSTIC AVANT L'ARRET DU TRAITEMENT.
+006930*----------------------------------------------------------------*
+006940 9000-ERREUR-FICHIER.
+006950     DISPLAY "ERREUR E/S - " PI-MSG-ERREUR
+006960         " - STATUT " PI-STATUT-ERREUR-FICHIER.
+006970     MOVE 16 TO RETURN-CODE.
+006980     STOP RUN.
+006990 9000-EXIT.
+007000     EXIT.
