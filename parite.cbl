@@ -0,0 +1,37 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PARITE.
+000120 AUTHOR. J MARTIN.
+000130 INSTALLATION. SERVICE INFORMATIQUE.
+000140 DATE-WRITTEN. 09/08/2026.
+000150 DATE-COMPILED.
+000160*
+000170*----------------------------------------------------------------*
+000180* HISTORIQUE DES MODIFICATIONS.
+000190*----------------------------------------------------------------*
+000200* DATE       AUT  DESCRIPTION
+000210* 09/08/2026 JM   CREATION. LOGIQUE DE PARITE EXTRAITE DE
+000220*                 PAIR-IMPAIR POUR ETRE PARTAGEE PAR LES AUTRES
+000230*                 PROGRAMMES DU LOT (CALL "PARITE").
+000235* 09/08/2026 JM   PI-NOMBRE ELARGI EN PIC S9(9) POUR SUIVRE
+000236*                 L'ELARGISSEMENT DE NOMBRE DANS PAIR-IMPAIR.
+000237* 09/08/2026 JM   PI-NOMBRE PORTE A PIC S9(10) : PAIR-IMPAIR
+000238*                 PEUT DESORMAIS PASSER UN NOMBRE COUVRANT LES
+000239*                 10 CARACTERES DE NOMBRE-CHAINE.
+000240*----------------------------------------------------------------*
+000250*
+000260 ENVIRONMENT DIVISION.
+000270*
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300*
+000310 LINKAGE SECTION.
+000320 01  PI-NOMBRE                PIC S9(10).
+000330 01  PI-RESTE                 PIC 9.
+000340 01  PI-VALIDE                PIC X.
+000350*
+000360 PROCEDURE DIVISION USING PI-NOMBRE PI-RESTE PI-VALIDE.
+000370*
+000380 0000-MAINLINE.
+000390     COMPUTE PI-RESTE = FUNCTION MOD(PI-NOMBRE, 2).
+000400     MOVE "O" TO PI-VALIDE.
+000410     GOBACK.
